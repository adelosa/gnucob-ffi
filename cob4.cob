@@ -0,0 +1,209 @@
+000000 IDENTIFICATION DIVISION.
+       PROGRAM-ID. cob4.
+       AUTHOR. BATCH-SYSTEMS-GROUP.
+       INSTALLATION. NIGHTLY-BATCH.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RLM  Initial version. Transaction inquiry/lookup
+      *                    against the cob1 audit trail by batch-id,
+      *                    run-date, or a LINKAGE1-DATA key fragment,
+      *                    so an operator can answer "did this go
+      *                    through" without a one-off JCL/grep step.
+      *   2026-08-09  RLM  Match the key fragment against the leading
+      *                    characters of AFR-LINKAGE1-DATA instead of
+      *                    requiring the full 20-character value. Check
+      *                    AUDIT-FILE's open status instead of silently
+      *                    producing an empty report when it's missing.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INQPARM-FILE ASSIGN TO "INQPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-INQPARM-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDTRAIL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "INQRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INQPARM-FILE.
+       01  INQPARM-RECORD.
+           05 IPR-BATCH-ID               PIC X(08).
+           05 IPR-RUN-DATE                PIC X(08).
+           05 IPR-KEY-FRAGMENT            PIC X(20).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-RECORD.
+           05 AFR-RUN-DATE               PIC X(08).
+           05 AFR-AUDIT-TIMESTAMP        PIC X(14).
+           05 AFR-BATCH-ID               PIC X(08).
+           05 AFR-TRAN-KEY               PIC 9(08).
+           05 AFR-LINKAGE1-DATA          PIC X(20).
+           05 AFR-LINKAGE2-DATA          PIC X(20).
+           05 AFR-STATUS                 PIC X(02).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  WS-INQPARM-FILE-STATUS        PIC X(02) VALUE '00'.
+       77  WS-AUDIT-FILE-STATUS          PIC X(02) VALUE '00'.
+       77  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+           88 WS-EOF-YES                           VALUE 'Y'.
+       77  WS-MATCH-COUNT                PIC 9(07) VALUE ZERO.
+       77  WS-FRAGMENT-LEN               PIC 9(02) COMP VALUE ZERO.
+       77  WS-FRAGMENT-MATCH-SW          PIC X(01) VALUE 'N'.
+           88 WS-FRAGMENT-MATCHED                  VALUE 'Y'.
+
+       01  WS-SEARCH-CRITERIA.
+           05 WS-SEARCH-BATCH-ID         PIC X(08) VALUE SPACES.
+           05 WS-SEARCH-RUN-DATE         PIC X(08) VALUE SPACES.
+           05 WS-SEARCH-KEY-FRAGMENT     PIC X(20) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05 WD-RUN-DATE                PIC X(08).
+           05 FILLER                     PIC X(01) VALUE SPACES.
+           05 WD-BATCH-ID                PIC X(08).
+           05 FILLER                     PIC X(01) VALUE SPACES.
+           05 WD-TRAN-KEY                PIC 9(08).
+           05 FILLER                     PIC X(01) VALUE SPACES.
+           05 WD-LINKAGE1-DATA           PIC X(20).
+           05 FILLER                     PIC X(01) VALUE SPACES.
+           05 WD-LINKAGE2-DATA           PIC X(20).
+           05 FILLER                     PIC X(01) VALUE SPACES.
+           05 WD-STATUS                  PIC X(02).
+
+       01  WS-NO-MATCH-LINE              PIC X(40)
+           VALUE 'NO MATCHING AUDIT RECORDS FOUND'.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------*
+      *  AA000-MAINLINE - READ THE SEARCH CRITERIA, SCAN THE      *
+      *  AUDIT TRAIL FOR MATCHES, AND REPORT WHAT WAS FOUND.      *
+      *----------------------------------------------------------*
+       AA000-MAINLINE SECTION.
+           DISPLAY 'IN COB4 - AUDIT TRAIL INQUIRY'.
+           PERFORM BB000-INITIALIZE THRU BB000-EXIT.
+           PERFORM CC000-SCAN-AUDIT-FILE THRU CC000-EXIT
+               UNTIL WS-EOF-YES.
+           PERFORM DD000-FINALIZE THRU DD000-EXIT.
+           GOBACK
+           .
+
+       AA000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  BB000 - READ THE SEARCH PARAMETER CARD (BATCH-ID AND/OR  *
+      *  RUN-DATE AND/OR A LINKAGE1-DATA FRAGMENT) AND OPEN THE   *
+      *  AUDIT FILE AND THE OUTPUT REPORT.                        *
+      *----------------------------------------------------------*
+       BB000-INITIALIZE SECTION.
+           OPEN INPUT INQPARM-FILE.
+           IF WS-INQPARM-FILE-STATUS = '00'
+               READ INQPARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE IPR-BATCH-ID     TO WS-SEARCH-BATCH-ID
+                       MOVE IPR-RUN-DATE     TO WS-SEARCH-RUN-DATE
+                       MOVE IPR-KEY-FRAGMENT TO WS-SEARCH-KEY-FRAGMENT
+               END-READ
+               CLOSE INQPARM-FILE
+           END-IF.
+           INSPECT WS-SEARCH-KEY-FRAGMENT TALLYING WS-FRAGMENT-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'COB4 - UNABLE TO OPEN AUDIT-FILE, STATUS = '
+                   WS-AUDIT-FILE-STATUS
+               MOVE 0016 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM CC100-READ-AUDIT-RECORD THRU CC100-EXIT.
+
+       BB000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  CC000 - TEST ONE AUDIT RECORD AGAINST THE SEARCH         *
+      *  CRITERIA AND PRINT IT WHEN IT MATCHES. THE KEY FRAGMENT  *
+      *  ONLY HAS TO MATCH THE LEADING CHARACTERS OF              *
+      *  AFR-LINKAGE1-DATA, NOT THE FULL 20-BYTE VALUE.           *
+      *----------------------------------------------------------*
+       CC000-SCAN-AUDIT-FILE SECTION.
+           PERFORM CC050-TEST-FRAGMENT THRU CC050-EXIT.
+           IF  (WS-SEARCH-BATCH-ID     = SPACES
+                 OR AFR-BATCH-ID        = WS-SEARCH-BATCH-ID)
+           AND (WS-SEARCH-RUN-DATE     = SPACES
+                 OR AFR-RUN-DATE        = WS-SEARCH-RUN-DATE)
+           AND WS-FRAGMENT-MATCHED
+               PERFORM CC200-WRITE-MATCH THRU CC200-EXIT
+           END-IF.
+           PERFORM CC100-READ-AUDIT-RECORD THRU CC100-EXIT.
+
+       CC000-EXIT.
+           EXIT.
+
+       CC050-TEST-FRAGMENT SECTION.
+           MOVE 'N' TO WS-FRAGMENT-MATCH-SW.
+           IF WS-SEARCH-KEY-FRAGMENT = SPACES
+               SET WS-FRAGMENT-MATCHED TO TRUE
+           ELSE
+               IF AFR-LINKAGE1-DATA (1:WS-FRAGMENT-LEN) =
+                       WS-SEARCH-KEY-FRAGMENT (1:WS-FRAGMENT-LEN)
+                   SET WS-FRAGMENT-MATCHED TO TRUE
+               END-IF
+           END-IF.
+
+       CC050-EXIT.
+           EXIT.
+
+       CC100-READ-AUDIT-RECORD SECTION.
+           READ AUDIT-FILE
+               AT END
+                   SET WS-EOF-YES TO TRUE
+           END-READ.
+
+       CC100-EXIT.
+           EXIT.
+
+       CC200-WRITE-MATCH SECTION.
+           ADD 1 TO WS-MATCH-COUNT.
+           MOVE AFR-RUN-DATE        TO WD-RUN-DATE.
+           MOVE AFR-BATCH-ID        TO WD-BATCH-ID.
+           MOVE AFR-TRAN-KEY        TO WD-TRAN-KEY.
+           MOVE AFR-LINKAGE1-DATA   TO WD-LINKAGE1-DATA.
+           MOVE AFR-LINKAGE2-DATA   TO WD-LINKAGE2-DATA.
+           MOVE AFR-STATUS          TO WD-STATUS.
+           MOVE WS-DETAIL-LINE      TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           DISPLAY REPORT-LINE.
+
+       CC200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  DD000 - IF NOTHING MATCHED, SAY SO INSTEAD OF LEAVING    *
+      *  AN EMPTY REPORT, AND CLOSE UP.                           *
+      *----------------------------------------------------------*
+       DD000-FINALIZE SECTION.
+           IF WS-MATCH-COUNT = ZERO
+               MOVE WS-NO-MATCH-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+               DISPLAY WS-NO-MATCH-LINE
+           END-IF.
+           CLOSE AUDIT-FILE.
+           CLOSE REPORT-FILE.
+
+       DD000-EXIT.
+           EXIT.
