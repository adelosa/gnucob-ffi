@@ -1,29 +1,494 @@
 000000 IDENTIFICATION DIVISION.
        PROGRAM-ID. cob1.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RLM  Replaced single hardcoded CALL to ccall with
+      *                    a transaction file loop; added audit trail,
+      *                    restart/checkpoint, run-control parameter,
+      *                    batched calls, and return-code propagation.
+      *   2026-08-09  RLM  Carry per-slot call result/status and
+      *                    enrichment data through WS-BATCH-TABLE so
+      *                    each audit record reflects its own
+      *                    transaction instead of the last slot in the
+      *                    batch. Stamp each audit record with the
+      *                    time of its own call rather than job-start
+      *                    time. Abort with a non-zero return code if
+      *                    TRAN-FILE or AUDIT-FILE won't open. Base
+      *                    the checkpoint interval on batches processed
+      *                    instead of an exact-division test against
+      *                    the record count.
+      *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDTRAIL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "RESTARTF"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+           SELECT RUNCTL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE.
+       01  TRAN-RECORD.
+           05 TRAN-REC-TYPE             PIC X(04).
+           05 TRAN-KEY                  PIC 9(08).
+           05 TRAN-DATA                 PIC X(20).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-RECORD.
+           05 AFR-RUN-DATE              PIC X(08).
+           05 AFR-AUDIT-TIMESTAMP       PIC X(14).
+           05 AFR-BATCH-ID              PIC X(08).
+           05 AFR-TRAN-KEY              PIC 9(08).
+           05 AFR-LINKAGE1-DATA         PIC X(20).
+           05 AFR-LINKAGE2-DATA         PIC X(20).
+           05 AFR-STATUS                PIC X(02).
+
+       FD  RESTART-FILE.
+       01  RESTART-FILE-RECORD.
+           05 RFR-RECORD-COUNT          PIC 9(07).
+           05 RFR-LAST-KEY              PIC 9(08).
+           05 RFR-BATCH-ID              PIC X(08).
+
+       FD  RUNCTL-FILE.
+       01  RUNCTL-FILE-RECORD.
+           05 RCR-RUN-DATE              PIC X(08).
+           05 RCR-BATCH-ID              PIC X(08).
+           05 RCR-ENV-FLAG              PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       77  WS-TRAN-FILE-STATUS          PIC X(02) VALUE '00'.
+       77  WS-AUDIT-FILE-STATUS         PIC X(02) VALUE '00'.
+       77  WS-RESTART-FILE-STATUS       PIC X(02) VALUE '00'.
+       77  WS-RUNCTL-FILE-STATUS        PIC X(02) VALUE '00'.
+
+       77  WS-EOF-SWITCH                PIC X(01) VALUE 'N'.
+           88 WS-EOF-YES                          VALUE 'Y'.
+
+       77  WS-ABORT-SWITCH              PIC X(01) VALUE 'N'.
+           88 WS-ABORT-YES                        VALUE 'Y'.
+
+       77  WS-RESTART-FOUND-SW          PIC X(01) VALUE 'N'.
+           88 WS-RESTART-FOUND                    VALUE 'Y'.
+
+       77  WS-RECORD-COUNT              PIC 9(07) COMP VALUE ZERO.
+       77  WS-SKIP-COUNT                PIC 9(07) COMP VALUE ZERO.
+       77  WS-SKIP-IDX                  PIC 9(07) COMP VALUE ZERO.
+       77  WS-LAST-KEY-SEEN             PIC 9(08)      VALUE ZERO.
+
+       77  WS-BATCH-MAX                 PIC 9(05) COMP VALUE 00050.
+       77  WS-BATCH-COUNT               PIC 9(05) COMP VALUE ZERO.
+       77  WS-TRAN-DATA-LENGTH          PIC 9(05) COMP VALUE 00020.
+       77  WS-ENRICH-TIMEOUT-MS         PIC 9(05) COMP VALUE 00500.
+
+      *    CHECKPOINT INTERVAL IS EXPRESSED IN BATCHES PROCESSED, NOT
+      *    RECORDS, SO IT NEVER DEPENDS ON WS-BATCH-MAX FOR ITS TIMING.
+       77  WS-CHECKPOINT-BATCH-INTERVAL PIC 9(05) COMP VALUE 00002.
+       77  WS-BATCH-SEQ-COUNT           PIC 9(07) COMP VALUE ZERO.
+       77  WS-CHECKPOINT-QUOT           PIC 9(07) COMP VALUE ZERO.
+       77  WS-CHECKPOINT-REM            PIC 9(07) COMP VALUE ZERO.
+
+       77  WS-CCALL-RETURN-CODE         PIC S9(08) COMP VALUE ZERO.
+       77  WS-WORST-STATUS              PIC X(02) VALUE '00'.
+       77  WS-RETURN-CODE               PIC 9(04) COMP VALUE ZERO.
+
+      *    EACH SLOT CARRIES ITS OWN RESULT/STATUS/ENRICHMENT OUTCOME
+      *    BACK FROM ccall/cob2, SO THE AUDIT RECORD WRITTEN FOR ONE
+      *    TRANSACTION REFLECTS THAT TRANSACTION, NOT THE LAST SLOT IN
+      *    THE BATCH. THE FLAT LINKAGE2 FIELDS REMAIN THE AGGREGATE,
+      *    WHOLE-CALL OUTCOME (USED FOR THE SINGLE-TRANSACTION PATH AND
+      *    FOR COB1'S OVERALL WS-WORST-STATUS CHECK).
+       01  WS-BATCH-TABLE.
+           05 WS-BATCH-SLOT OCCURS 50 TIMES INDEXED BY WS-BATCH-IDX.
+               10 WS-SLOT-REC-TYPE      PIC X(04).
+                   88 WS-SLOT-TYPE-STANDARD        VALUE 'TRAN'.
+                   88 WS-SLOT-TYPE-REVERSAL        VALUE 'RVSL'.
+               10 WS-SLOT-KEY           PIC 9(08).
+               10 WS-SLOT-DATA          PIC X(20).
+               10 WS-SLOT-RESULT        PIC X(20).
+               10 WS-SLOT-STATUS        PIC X(02).
+                   88 WS-SLOT-STATUS-OK            VALUE '00'.
+                   88 WS-SLOT-STATUS-ERROR         VALUE '99'.
+               10 WS-SLOT-ENRICH-DATA   PIC X(20).
+               10 WS-SLOT-ENRICH-STATUS PIC X(01).
+                   88 WS-SLOT-ENRICH-OK            VALUE 'Y'.
+                   88 WS-SLOT-ENRICH-TIMEOUT       VALUE 'T'.
+                   88 WS-SLOT-ENRICH-NA            VALUE 'N'.
+
+       01  WS-RUN-CONTROL.
+           05 WS-RUNCTL-DATE            PIC X(08) VALUE SPACES.
+           05 WS-RUNCTL-BATCH-ID        PIC X(08) VALUE SPACES.
+           05 WS-RUNCTL-ENV-FLAG        PIC X(01) VALUE 'T'.
+               88 WS-RUNCTL-ENV-TEST              VALUE 'T'.
+               88 WS-RUNCTL-ENV-PROD              VALUE 'P'.
+
+       01  WS-SYSTEM-TIMESTAMP.
+           05 WS-SYSTEM-DATE            PIC 9(08).
+           05 WS-SYSTEM-TIME            PIC 9(06).
+
        LINKAGE SECTION.
        01  LINKAGE1.
+           05 LINKAGE1-REC-TYPE         PIC X(04).
+               88 LINKAGE1-TYPE-SINGLE            VALUE 'SNGL'.
+               88 LINKAGE1-TYPE-BATCH             VALUE 'BTCH'.
+           05 LINKAGE1-REC-LENGTH       PIC 9(05) COMP.
+           05 LINKAGE1-BATCH-COUNT      PIC 9(05) COMP.
+           05 LINKAGE1-ENRICH-REQUEST   PIC X(01).
+               88 LINKAGE1-ENRICH-YES             VALUE 'Y'.
+               88 LINKAGE1-ENRICH-NO              VALUE 'N'.
+           05 LINKAGE1-ENRICH-TIMEOUT   PIC 9(05) COMP.
            05 LINKAGE-AREA              USAGE POINTER.
            05 LINKAGE1-DATA             PIC X(20).
        01  LINKAGE2.
            05 LINKAGE2-DATA             PIC X(20).
+           05 LINKAGE2-STATUS           PIC X(02).
+               88 LINKAGE2-STATUS-OK              VALUE '00'.
+               88 LINKAGE2-STATUS-ERROR           VALUE '99'.
+           05 LINKAGE2-ENRICH-DATA      PIC X(20).
+           05 LINKAGE2-ENRICH-STATUS    PIC X(01).
+               88 LINKAGE2-ENRICH-OK              VALUE 'Y'.
+               88 LINKAGE2-ENRICH-TIMEOUT         VALUE 'T'.
+               88 LINKAGE2-ENRICH-NA              VALUE 'N'.
 
-       PROCEDURE DIVISION 
-           USING 
+       PROCEDURE DIVISION
+           USING
                LINKAGE1
                LINKAGE2
                .
-       
+
+      *----------------------------------------------------------*
+      *  AA000-MAINLINE - DRIVES ONE BATCH RUN OF TRANSACTIONS    *
+      *  THROUGH CALL 'ccall' UNTIL THE TRANSACTION FILE IS       *
+      *  EXHAUSTED.                                               *
+      *----------------------------------------------------------*
        AA000-MAINLINE SECTION.
            DISPLAY 'IN COB1'.
-           MOVE 'COB1-LINKAGE1' TO LINKAGE1-DATA.
-           DISPLAY LINKAGE1-DATA.
-           MOVE 'COB1-LINKAGE2' TO LINKAGE2-DATA.
-           DISPLAY LINKAGE2-DATA.
-           CALL 'ccall' USING LINKAGE1.
+           PERFORM BB000-INITIALIZE THRU BB000-EXIT.
+           IF NOT WS-ABORT-YES
+               PERFORM CC000-PROCESS-BATCH THRU CC000-EXIT
+                   UNTIL WS-EOF-YES
+           END-IF.
+           PERFORM DD000-TERMINATE THRU DD000-EXIT.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
            GOBACK
            .
 
        AA000-EXIT.
            EXIT.
+
+      *----------------------------------------------------------*
+      *  BB000-INITIALIZE - READ THE RUN-CONTROL PARAMETER,       *
+      *  CHECK FOR A PRIOR CHECKPOINT, AND OPEN THE FILES FOR     *
+      *  THE RUN.                                                 *
+      *----------------------------------------------------------*
+       BB000-INITIALIZE SECTION.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SYSTEM-TIME FROM TIME.
+           PERFORM BB100-READ-RUN-CONTROL THRU BB100-EXIT.
+           PERFORM BB200-CHECK-RESTART THRU BB200-EXIT.
+           OPEN INPUT TRAN-FILE.
+           IF WS-TRAN-FILE-STATUS NOT = '00'
+               DISPLAY 'COB1 - UNABLE TO OPEN TRAN-FILE, STATUS = '
+                   WS-TRAN-FILE-STATUS
+               SET WS-ABORT-YES TO TRUE
+               GO TO BB000-EXIT
+           END-IF.
+           IF WS-RESTART-FOUND
+               PERFORM BB300-SKIP-PROCESSED THRU BB300-EXIT
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'COB1 - UNABLE TO OPEN AUDIT-FILE, STATUS = '
+                   WS-AUDIT-FILE-STATUS
+               SET WS-ABORT-YES TO TRUE
+               GO TO BB000-EXIT
+           END-IF.
+           PERFORM CC100-READ-NEXT-RECORD THRU CC100-EXIT.
+
+       BB000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  BB100 - READ THE RUN-CONTROL PARAMETER CARD (RUN DATE,   *
+      *  BATCH-ID, TEST/PROD FLAG) SO THE SAME LOAD MODULE CAN BE *
+      *  REUSED ACROSS BATCH WINDOWS WITHOUT A RECOMPILE.         *
+      *----------------------------------------------------------*
+       BB100-READ-RUN-CONTROL SECTION.
+           OPEN INPUT RUNCTL-FILE.
+           IF WS-RUNCTL-FILE-STATUS = '00'
+               READ RUNCTL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RCR-RUN-DATE     TO WS-RUNCTL-DATE
+                       MOVE RCR-BATCH-ID     TO WS-RUNCTL-BATCH-ID
+                       MOVE RCR-ENV-FLAG     TO WS-RUNCTL-ENV-FLAG
+               END-READ
+               CLOSE RUNCTL-FILE
+           END-IF.
+           IF WS-RUNCTL-DATE = SPACES
+               MOVE WS-SYSTEM-DATE TO WS-RUNCTL-DATE
+           END-IF.
+
+       BB100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  BB200 - LOOK FOR A RESTART/CHECKPOINT FILE FROM A PRIOR, *
+      *  ABENDED RUN. A MISSING FILE IS THE NORMAL, FIRST-RUN     *
+      *  CASE AND IS NOT AN ERROR.                                *
+      *----------------------------------------------------------*
+       BB200-CHECK-RESTART SECTION.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-FILE-STATUS = '00'
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RFR-RECORD-COUNT > ZERO
+                           SET WS-RESTART-FOUND TO TRUE
+                           MOVE RFR-RECORD-COUNT TO WS-SKIP-COUNT
+                       END-IF
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       BB200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  BB300 - FAST-FORWARD PAST TRANSACTIONS ALREADY SENT TO   *
+      *  ccall ON A PRIOR RUN, PER THE LAST CHECKPOINT.           *
+      *----------------------------------------------------------*
+       BB300-SKIP-PROCESSED SECTION.
+           PERFORM BB310-SKIP-ONE-RECORD THRU BB310-EXIT
+               VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+                  OR WS-EOF-YES.
+
+       BB300-EXIT.
+           EXIT.
+
+       BB310-SKIP-ONE-RECORD SECTION.
+           READ TRAN-FILE
+               AT END
+                   SET WS-EOF-YES TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ.
+
+       BB310-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  CC000-PROCESS-BATCH - FILL ONE BATCH OF TRANSACTION      *
+      *  SLOTS, DRIVE A SINGLE CALL 'ccall' FOR THE WHOLE BATCH,  *
+      *  AUDIT EACH TRANSACTION IN IT, AND CHECKPOINT.            *
+      *----------------------------------------------------------*
+       CC000-PROCESS-BATCH SECTION.
+           PERFORM CC200-FILL-BATCH THRU CC200-EXIT.
+           IF WS-BATCH-COUNT > ZERO
+               PERFORM FF000-CALL-CCALL THRU FF000-EXIT
+               PERFORM GG000-WRITE-AUDIT-BATCH THRU GG000-EXIT
+               PERFORM HH000-CHECKPOINT THRU HH000-EXIT
+           END-IF.
+
+       CC000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  CC100 - PRIME/ADVANCE THE TRANSACTION FILE READ.         *
+      *----------------------------------------------------------*
+       CC100-READ-NEXT-RECORD SECTION.
+           IF NOT WS-EOF-YES
+               READ TRAN-FILE
+                   AT END
+                       SET WS-EOF-YES TO TRUE
+               END-READ
+           END-IF.
+
+       CC100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  CC200 - BUILD UP TO WS-BATCH-MAX SLOTS FROM THE CURRENT  *
+      *  TRANSACTION RECORD FORWARD.                              *
+      *----------------------------------------------------------*
+       CC200-FILL-BATCH SECTION.
+           MOVE ZERO TO WS-BATCH-COUNT.
+           PERFORM CC210-ADD-ONE-SLOT THRU CC210-EXIT
+               UNTIL WS-BATCH-COUNT = WS-BATCH-MAX
+                  OR WS-EOF-YES.
+
+       CC200-EXIT.
+           EXIT.
+
+       CC210-ADD-ONE-SLOT SECTION.
+           ADD 1 TO WS-BATCH-COUNT.
+           SET WS-BATCH-IDX TO WS-BATCH-COUNT.
+           MOVE TRAN-REC-TYPE TO WS-SLOT-REC-TYPE (WS-BATCH-IDX).
+           MOVE TRAN-KEY      TO WS-SLOT-KEY      (WS-BATCH-IDX).
+           MOVE TRAN-DATA     TO WS-SLOT-DATA     (WS-BATCH-IDX).
+           MOVE SPACES        TO WS-SLOT-RESULT   (WS-BATCH-IDX).
+           SET WS-SLOT-STATUS-OK (WS-BATCH-IDX) TO TRUE.
+           MOVE SPACES        TO WS-SLOT-ENRICH-DATA (WS-BATCH-IDX).
+           SET WS-SLOT-ENRICH-NA (WS-BATCH-IDX) TO TRUE.
+           MOVE TRAN-KEY      TO WS-LAST-KEY-SEEN.
+           ADD 1 TO WS-RECORD-COUNT.
+           PERFORM CC100-READ-NEXT-RECORD THRU CC100-EXIT.
+
+       CC210-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  FF000 - HAND THE CURRENT BATCH TO ccall IN ONE CALL.     *
+      *  LINKAGE-AREA CARRIES THE ADDRESS OF WS-BATCH-TABLE SO    *
+      *  ccall/cob2 CAN WALK ALL WS-BATCH-COUNT SLOTS WITHOUT     *
+      *  ONE FFI CROSSING PER TRANSACTION. ccall/cob2 ARE EXPECTED*
+      *  TO FILL IN WS-SLOT-RESULT/WS-SLOT-STATUS AND THE PER-SLOT*
+      *  ENRICHMENT FIELDS FOR EACH SLOT THEY TOUCH. LINKAGE2     *
+      *  RIDES ALONG FOR THE CALL'S AGGREGATE STATUS ONLY.        *
+      *----------------------------------------------------------*
+       FF000-CALL-CCALL SECTION.
+           SET LINKAGE1-TYPE-BATCH TO TRUE.
+           MOVE WS-TRAN-DATA-LENGTH  TO LINKAGE1-REC-LENGTH.
+           MOVE WS-BATCH-COUNT       TO LINKAGE1-BATCH-COUNT.
+           SET LINKAGE-AREA TO ADDRESS OF WS-BATCH-TABLE.
+           MOVE SPACES TO LINKAGE1-DATA.
+           IF WS-RUNCTL-ENV-PROD
+               SET LINKAGE1-ENRICH-YES TO TRUE
+           ELSE
+               SET LINKAGE1-ENRICH-NO TO TRUE
+           END-IF.
+           MOVE WS-ENRICH-TIMEOUT-MS TO LINKAGE1-ENRICH-TIMEOUT.
+           MOVE SPACES TO LINKAGE2-DATA.
+           MOVE SPACES TO LINKAGE2-ENRICH-DATA.
+           SET LINKAGE2-ENRICH-NA TO TRUE.
+           SET LINKAGE2-STATUS-OK TO TRUE.
+
+           DISPLAY 'COB1 CALLING CCALL FOR BATCH OF ' WS-BATCH-COUNT
+               ' TRANSACTIONS, BATCH-ID ' WS-RUNCTL-BATCH-ID.
+
+           CALL 'ccall' USING LINKAGE1 LINKAGE2
+               RETURNING WS-CCALL-RETURN-CODE
+               .
+
+           DISPLAY LINKAGE2-DATA.
+
+           IF WS-CCALL-RETURN-CODE NOT = ZERO
+              OR LINKAGE2-STATUS-ERROR
+               MOVE '99' TO WS-WORST-STATUS
+               DISPLAY 'COB1 - CCALL REPORTED FAILURE, RC = '
+                   WS-CCALL-RETURN-CODE
+                   ', LINKAGE2-STATUS = ' LINKAGE2-STATUS
+           END-IF.
+
+       FF000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  GG000 - WRITE ONE DATED AUDIT RECORD PER TRANSACTION IN  *
+      *  THE BATCH JUST SENT TO ccall, SO THE EXACT CONTENT OF    *
+      *  EVERY CALL CAN BE PROVEN LATER WITHOUT RERUNNING THE JOB.*
+      *  EACH RECORD GETS ITS OWN TIMESTAMP AND ITS OWN SLOT'S    *
+      *  RESULT/STATUS - NOT THE LAST SLOT PROCESSED IN THE CALL. *
+      *----------------------------------------------------------*
+       GG000-WRITE-AUDIT-BATCH SECTION.
+           PERFORM GG100-WRITE-ONE-AUDIT THRU GG100-EXIT
+               VARYING WS-BATCH-IDX FROM 1 BY 1
+               UNTIL WS-BATCH-IDX > WS-BATCH-COUNT.
+
+       GG000-EXIT.
+           EXIT.
+
+       GG100-WRITE-ONE-AUDIT SECTION.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SYSTEM-TIME FROM TIME.
+           MOVE WS-RUNCTL-DATE        TO AFR-RUN-DATE.
+           STRING WS-SYSTEM-DATE DELIMITED BY SIZE
+                  WS-SYSTEM-TIME DELIMITED BY SIZE
+               INTO AFR-AUDIT-TIMESTAMP
+           END-STRING.
+           MOVE WS-RUNCTL-BATCH-ID    TO AFR-BATCH-ID.
+           MOVE WS-SLOT-KEY    (WS-BATCH-IDX) TO AFR-TRAN-KEY.
+           MOVE WS-SLOT-DATA   (WS-BATCH-IDX) TO AFR-LINKAGE1-DATA.
+           MOVE WS-SLOT-RESULT (WS-BATCH-IDX) TO AFR-LINKAGE2-DATA.
+           MOVE WS-SLOT-STATUS (WS-BATCH-IDX) TO AFR-STATUS.
+           WRITE AUDIT-FILE-RECORD.
+
+       GG100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  HH000 - EVERY WS-CHECKPOINT-BATCH-INTERVAL BATCHES,       *
+      *  SNAPSHOT THE CURRENT POSITION SO AN OPERATOR CAN RESTART  *
+      *  THIS JOB FROM HERE INSTEAD OF FROM THE BEGINNING. COUNTED *
+      *  IN BATCHES, NOT RECORDS, SO IT NEVER DEPENDS ON           *
+      *  WS-BATCH-MAX EVENLY DIVIDING ANYTHING.                    *
+      *----------------------------------------------------------*
+       HH000-CHECKPOINT SECTION.
+           ADD 1 TO WS-BATCH-SEQ-COUNT.
+           DIVIDE WS-BATCH-SEQ-COUNT BY WS-CHECKPOINT-BATCH-INTERVAL
+               GIVING WS-CHECKPOINT-QUOT
+               REMAINDER WS-CHECKPOINT-REM.
+           IF WS-CHECKPOINT-REM = ZERO
+               PERFORM HH100-WRITE-CHECKPOINT THRU HH100-EXIT
+           END-IF.
+
+       HH000-EXIT.
+           EXIT.
+
+       HH100-WRITE-CHECKPOINT SECTION.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE WS-RECORD-COUNT     TO RFR-RECORD-COUNT.
+           MOVE WS-LAST-KEY-SEEN    TO RFR-LAST-KEY.
+           MOVE WS-RUNCTL-BATCH-ID  TO RFR-BATCH-ID.
+           WRITE RESTART-FILE-RECORD.
+           CLOSE RESTART-FILE.
+           DISPLAY 'COB1 CHECKPOINT AT RECORD ' WS-RECORD-COUNT.
+
+       HH100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  DD000-TERMINATE - CLOSE THE FILES, CLEAR THE CHECKPOINT  *
+      *  ON A CLEAN FINISH SO THE NEXT RUN STARTS FRESH, AND SET  *
+      *  THE JOB RETURN CODE FROM THE WORST STATUS SEEN.          *
+      *----------------------------------------------------------*
+       DD000-TERMINATE SECTION.
+           CLOSE TRAN-FILE.
+           CLOSE AUDIT-FILE.
+           IF WS-ABORT-YES
+               MOVE 0016 TO WS-RETURN-CODE
+               DISPLAY 'COB1 TERMINATING - A REQUIRED FILE DID NOT '
+                   'OPEN'
+               GO TO DD000-EXIT
+           END-IF.
+           MOVE ZERO TO RFR-RECORD-COUNT.
+           MOVE WS-LAST-KEY-SEEN   TO RFR-LAST-KEY.
+           MOVE WS-RUNCTL-BATCH-ID TO RFR-BATCH-ID.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-FILE-RECORD.
+           CLOSE RESTART-FILE.
+           IF WS-WORST-STATUS = '99'
+               MOVE 0008 TO WS-RETURN-CODE
+           ELSE
+               MOVE ZERO TO WS-RETURN-CODE
+           END-IF.
+           DISPLAY 'COB1 PROCESSED ' WS-RECORD-COUNT ' TRANSACTIONS'.
+
+       DD000-EXIT.
+           EXIT.
