@@ -0,0 +1,239 @@
+000000 IDENTIFICATION DIVISION.
+       PROGRAM-ID. cob3.
+       AUTHOR. BATCH-SYSTEMS-GROUP.
+       INSTALLATION. NIGHTLY-BATCH.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RLM  Initial version. Control-break summary
+      *                    report off the cob1 audit trail, so the
+      *                    morning team gets one page instead of
+      *                    scrolling SYSOUT or grepping the audit file.
+      *   2026-08-09  RLM  Check AUDIT-FILE's open status before the
+      *                    SORT so a missing/locked file aborts the
+      *                    job instead of silently producing an empty
+      *                    report. Widen the count/total edit fields
+      *                    to match the 7-digit source counters.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDTRAIL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SRTWK01".
+
+           SELECT SORTED-AUDIT-FILE ASSIGN TO "AUDSORT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "AUDTRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-RECORD.
+           05 AFR-RUN-DATE              PIC X(08).
+           05 AFR-AUDIT-TIMESTAMP       PIC X(14).
+           05 AFR-BATCH-ID              PIC X(08).
+           05 AFR-TRAN-KEY              PIC 9(08).
+           05 AFR-LINKAGE1-DATA         PIC X(20).
+           05 AFR-LINKAGE2-DATA         PIC X(20).
+           05 AFR-STATUS                PIC X(02).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SWR-RUN-DATE              PIC X(08).
+           05 SWR-AUDIT-TIMESTAMP       PIC X(14).
+           05 SWR-BATCH-ID              PIC X(08).
+           05 SWR-TRAN-KEY              PIC 9(08).
+           05 SWR-LINKAGE1-DATA         PIC X(20).
+           05 SWR-LINKAGE2-DATA         PIC X(20).
+           05 SWR-STATUS                PIC X(02).
+
+       FD  SORTED-AUDIT-FILE.
+       01  SORTED-AUDIT-RECORD.
+           05 SA-RUN-DATE               PIC X(08).
+           05 SA-AUDIT-TIMESTAMP        PIC X(14).
+           05 SA-BATCH-ID               PIC X(08).
+           05 SA-TRAN-KEY               PIC 9(08).
+           05 SA-LINKAGE1-DATA          PIC X(20).
+           05 SA-LINKAGE2-DATA          PIC X(20).
+           05 SA-STATUS                 PIC X(02).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-AUDIT-FILE-STATUS         PIC X(02) VALUE '00'.
+       77  WS-EOF-SWITCH                PIC X(01) VALUE 'N'.
+           88 WS-EOF-YES                          VALUE 'Y'.
+       77  WS-FIRST-RECORD-SW           PIC X(01) VALUE 'Y'.
+           88 WS-FIRST-RECORD                     VALUE 'Y'.
+       77  WS-BREAK-COUNT                PIC 9(07) VALUE ZERO.
+       77  WS-GRAND-TOTAL                PIC 9(07) VALUE ZERO.
+       77  WS-PRIOR-BATCH-ID             PIC X(08) VALUE SPACES.
+
+       01  WS-LAST-DETAIL.
+           05 WS-LAST-L1-DATA            PIC X(20) VALUE SPACES.
+           05 WS-LAST-L2-DATA            PIC X(20) VALUE SPACES.
+
+       01  WS-HEADING-LINE-1.
+           05 FILLER                     PIC X(33)
+               VALUE 'AUDIT TRAIL CONTROL BREAK REPORT'.
+           05 FILLER                     PIC X(47) VALUE SPACES.
+
+       01  WS-HEADING-LINE-2.
+           05 FILLER                     PIC X(08) VALUE 'BATCH-ID'.
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 FILLER                     PIC X(05) VALUE 'COUNT'.
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 FILLER                     PIC X(20)
+               VALUE 'LAST LINKAGE1-DATA'.
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 FILLER                     PIC X(20)
+               VALUE 'LAST LINKAGE2-DATA'.
+
+       01  WS-DETAIL-LINE.
+           05 WD-BATCH-ID                PIC X(08).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 WD-COUNT                   PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 WD-LAST-L1-DATA            PIC X(20).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 WD-LAST-L2-DATA            PIC X(20).
+
+       01  WS-TOTAL-LINE.
+           05 FILLER                     PIC X(18)
+               VALUE 'GRAND TOTAL COUNT:'.
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 WT-GRAND-TOTAL             PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------*
+      *  AA000-MAINLINE - SORT THE AUDIT FILE INTO KEY ORDER AND  *
+      *  WALK IT ONCE TO PRODUCE A CONTROL-BREAK SUMMARY REPORT.  *
+      *----------------------------------------------------------*
+       AA000-MAINLINE SECTION.
+           DISPLAY 'IN COB3 - AUDIT TRAIL CONTROL BREAK REPORT'.
+           PERFORM BB000-SORT-AUDIT-FILE THRU BB000-EXIT.
+           PERFORM CC000-INITIALIZE THRU CC000-EXIT.
+           PERFORM DD000-PROCESS-RECORDS THRU DD000-EXIT
+               UNTIL WS-EOF-YES.
+           PERFORM EE000-FINALIZE THRU EE000-EXIT.
+           GOBACK
+           .
+
+       AA000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  BB000 - CONFIRM THE AUDIT FILE IS ACTUALLY THERE, THEN   *
+      *  SORT IT INTO BATCH-ID / TRAN-KEY ORDER SO THE CONTROL    *
+      *  BREAK BELOW SEES EACH BATCH-ID AS A CONTIGUOUS GROUP,    *
+      *  REGARDLESS OF HOW MANY RUNS APPENDED TO THE AUDIT FILE   *
+      *  IN BETWEEN.                                              *
+      *----------------------------------------------------------*
+       BB000-SORT-AUDIT-FILE SECTION.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'COB3 - UNABLE TO OPEN AUDIT-FILE, STATUS = '
+                   WS-AUDIT-FILE-STATUS
+               MOVE 0016 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           CLOSE AUDIT-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SWR-BATCH-ID
+               ON ASCENDING KEY SWR-TRAN-KEY
+               USING AUDIT-FILE
+               GIVING SORTED-AUDIT-FILE.
+
+       BB000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  CC000 - OPEN THE SORTED FILE AND THE REPORT, PRINT THE   *
+      *  HEADINGS, AND PRIME THE READ.                            *
+      *----------------------------------------------------------*
+       CC000-INITIALIZE SECTION.
+           OPEN INPUT SORTED-AUDIT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-HEADING-LINE-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-HEADING-LINE-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM DD100-READ-SORTED-RECORD THRU DD100-EXIT.
+
+       CC000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  DD000 - ONE PASS OF THE CONTROL BREAK: ON A CHANGE OF    *
+      *  BATCH-ID, PRINT THE PRIOR GROUP'S SUMMARY LINE BEFORE    *
+      *  STARTING THE NEW GROUP'S COUNT.                          *
+      *----------------------------------------------------------*
+       DD000-PROCESS-RECORDS SECTION.
+           IF WS-FIRST-RECORD
+               MOVE SA-BATCH-ID TO WS-PRIOR-BATCH-ID
+               MOVE 'N' TO WS-FIRST-RECORD-SW
+           END-IF.
+           IF SA-BATCH-ID NOT = WS-PRIOR-BATCH-ID
+               PERFORM EE100-WRITE-BREAK-LINE THRU EE100-EXIT
+               MOVE ZERO TO WS-BREAK-COUNT
+               MOVE SA-BATCH-ID TO WS-PRIOR-BATCH-ID
+           END-IF.
+           ADD 1 TO WS-BREAK-COUNT.
+           ADD 1 TO WS-GRAND-TOTAL.
+           MOVE SA-LINKAGE1-DATA TO WS-LAST-L1-DATA.
+           MOVE SA-LINKAGE2-DATA TO WS-LAST-L2-DATA.
+           PERFORM DD100-READ-SORTED-RECORD THRU DD100-EXIT.
+
+       DD000-EXIT.
+           EXIT.
+
+       DD100-READ-SORTED-RECORD SECTION.
+           READ SORTED-AUDIT-FILE
+               AT END
+                   SET WS-EOF-YES TO TRUE
+           END-READ.
+
+       DD100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  EE000 - FLUSH THE LAST GROUP'S BREAK LINE, PRINT THE     *
+      *  GRAND TOTAL, AND CLOSE UP.                               *
+      *----------------------------------------------------------*
+       EE000-FINALIZE SECTION.
+           IF WS-GRAND-TOTAL > ZERO
+               PERFORM EE100-WRITE-BREAK-LINE THRU EE100-EXIT
+           END-IF.
+           PERFORM EE200-WRITE-GRAND-TOTAL THRU EE200-EXIT.
+           CLOSE SORTED-AUDIT-FILE.
+           CLOSE REPORT-FILE.
+
+       EE000-EXIT.
+           EXIT.
+
+       EE100-WRITE-BREAK-LINE SECTION.
+           MOVE WS-PRIOR-BATCH-ID TO WD-BATCH-ID.
+           MOVE WS-BREAK-COUNT    TO WD-COUNT.
+           MOVE WS-LAST-L1-DATA   TO WD-LAST-L1-DATA.
+           MOVE WS-LAST-L2-DATA   TO WD-LAST-L2-DATA.
+           MOVE WS-DETAIL-LINE    TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       EE100-EXIT.
+           EXIT.
+
+       EE200-WRITE-GRAND-TOTAL SECTION.
+           MOVE WS-GRAND-TOTAL TO WT-GRAND-TOTAL.
+           MOVE WS-TOTAL-LINE  TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       EE200-EXIT.
+           EXIT.
