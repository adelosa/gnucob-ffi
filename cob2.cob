@@ -1,26 +1,250 @@
 000000 IDENTIFICATION DIVISION.
        PROGRAM-ID. cob2.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  RLM  Branch on the new LINKAGE1 record-type
+      *                    header, walk a batch of slots addressed by
+      *                    LINKAGE-AREA, set LINKAGE2-STATUS on the way
+      *                    out, and log the enrichment result ccall
+      *                    supplied ahead of this call.
+      *   2026-08-09  RLM  Branch per slot on LK-SLOT-REC-TYPE instead
+      *                    of treating every slot alike. Give each
+      *                    slot its own result/status/enrichment
+      *                    fields in LK-BATCH-TABLE so one slot's
+      *                    outcome can no longer overwrite another's.
+      *
        ENVIRONMENT DIVISION.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-INVALID-DATA-SW           PIC X(01) VALUE 'N'.
+           88 WS-INVALID-DATA                     VALUE 'Y'.
+
        LINKAGE SECTION.
        01  LINKAGE1.
+           05 LINKAGE1-REC-TYPE         PIC X(04).
+               88 LINKAGE1-TYPE-SINGLE            VALUE 'SNGL'.
+               88 LINKAGE1-TYPE-BATCH             VALUE 'BTCH'.
+           05 LINKAGE1-REC-LENGTH       PIC 9(05) COMP.
+           05 LINKAGE1-BATCH-COUNT      PIC 9(05) COMP.
+           05 LINKAGE1-ENRICH-REQUEST   PIC X(01).
+               88 LINKAGE1-ENRICH-YES             VALUE 'Y'.
+               88 LINKAGE1-ENRICH-NO              VALUE 'N'.
+           05 LINKAGE1-ENRICH-TIMEOUT   PIC 9(05) COMP.
            05 LINKAGE-AREA              USAGE POINTER.
            05 LINKAGE1-DATA             PIC X(20).
        01  LINKAGE2.
            05 LINKAGE2-DATA             PIC X(20).
+           05 LINKAGE2-STATUS           PIC X(02).
+               88 LINKAGE2-STATUS-OK              VALUE '00'.
+               88 LINKAGE2-STATUS-ERROR           VALUE '99'.
+           05 LINKAGE2-ENRICH-DATA      PIC X(20).
+           05 LINKAGE2-ENRICH-STATUS    PIC X(01).
+               88 LINKAGE2-ENRICH-OK              VALUE 'Y'.
+               88 LINKAGE2-ENRICH-TIMEOUT         VALUE 'T'.
+               88 LINKAGE2-ENRICH-NA              VALUE 'N'.
+
+      *    EACH SLOT CARRIES ITS OWN RESULT/STATUS/ENRICHMENT OUTCOME
+      *    SO THE CALLER CAN AUDIT EACH TRANSACTION IN THE BATCH ON
+      *    ITS OWN MERITS, NOT THE LAST SLOT PROCESSED.
+       01  LK-BATCH-TABLE.
+           05 LK-BATCH-SLOT OCCURS 50 TIMES INDEXED BY LK-BATCH-IDX.
+               10 LK-SLOT-REC-TYPE      PIC X(04).
+                   88 LK-SLOT-TYPE-STANDARD        VALUE 'TRAN'.
+                   88 LK-SLOT-TYPE-REVERSAL        VALUE 'RVSL'.
+               10 LK-SLOT-KEY           PIC 9(08).
+               10 LK-SLOT-DATA          PIC X(20).
+               10 LK-SLOT-RESULT        PIC X(20).
+               10 LK-SLOT-STATUS        PIC X(02).
+                   88 LK-SLOT-STATUS-OK            VALUE '00'.
+                   88 LK-SLOT-STATUS-ERROR         VALUE '99'.
+               10 LK-SLOT-ENRICH-DATA   PIC X(20).
+               10 LK-SLOT-ENRICH-STATUS PIC X(01).
+                   88 LK-SLOT-ENRICH-OK            VALUE 'Y'.
+                   88 LK-SLOT-ENRICH-TIMEOUT       VALUE 'T'.
+                   88 LK-SLOT-ENRICH-NA            VALUE 'N'.
 
-       PROCEDURE DIVISION 
-           USING 
+       PROCEDURE DIVISION
+           USING
                LINKAGE1
                LINKAGE2
                .
-       
+
+      *----------------------------------------------------------*
+      *  AA000-MAINLINE - DISPATCHES ON LINKAGE1-REC-TYPE SO ONE   *
+      *  CALL 'ccall' / cob2 PIPELINE CAN CARRY MORE THAN ONE      *
+      *  TRANSACTION KIND.                                        *
+      *----------------------------------------------------------*
        AA000-MAINLINE SECTION.
            DISPLAY 'IN COB2'.
            DISPLAY LINKAGE1-DATA.
            DISPLAY LINKAGE2-DATA.
+           MOVE 'N' TO WS-INVALID-DATA-SW.
+           SET LINKAGE2-STATUS-OK TO TRUE.
+           EVALUATE TRUE
+               WHEN LINKAGE1-TYPE-BATCH
+                   PERFORM CC000-PROCESS-BATCH THRU CC000-EXIT
+               WHEN LINKAGE1-TYPE-SINGLE
+                   PERFORM BB000-LOG-ENRICHMENT THRU BB000-EXIT
+                   PERFORM DD000-PROCESS-SINGLE THRU DD000-EXIT
+               WHEN OTHER
+                   PERFORM EE000-INVALID-TYPE THRU EE000-EXIT
+           END-EVALUATE.
+           IF WS-INVALID-DATA
+               SET LINKAGE2-STATUS-ERROR TO TRUE
+           END-IF.
            GOBACK
            .
 
        AA000-EXIT.
            EXIT.
+
+      *----------------------------------------------------------*
+      *  BB000 - ccall POPULATES THE ENRICHMENT FIELDS BEFORE     *
+      *  HANDING CONTROL TO COB2 FOR A SINGLE, UNBATCHED           *
+      *  TRANSACTION. LOG WHAT CAME BACK SO A TIMEOUT FALLBACK     *
+      *  DOESN'T SILENTLY SKEW DOWNSTREAM PROCESSING. THE BATCH    *
+      *  PATH LOGS ITS OWN PER-SLOT ENRICHMENT IN CC150, SINCE A   *
+      *  BATCH CARRIES ONE ENRICHMENT OUTCOME PER TRANSACTION.     *
+      *----------------------------------------------------------*
+       BB000-LOG-ENRICHMENT SECTION.
+           IF LINKAGE1-ENRICH-YES
+               EVALUATE TRUE
+                   WHEN LINKAGE2-ENRICH-OK
+                       DISPLAY 'COB2 ENRICHMENT DATA: '
+                           LINKAGE2-ENRICH-DATA
+                   WHEN LINKAGE2-ENRICH-TIMEOUT
+                       DISPLAY 'COB2 ENRICHMENT TIMED OUT - '
+                           'USING FALLBACK VALUE: '
+                           LINKAGE2-ENRICH-DATA
+                   WHEN OTHER
+                       DISPLAY 'COB2 ENRICHMENT NOT AVAILABLE'
+               END-EVALUATE
+           END-IF.
+
+       BB000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  CC000 - WALK THE BATCH OF SLOTS ccall LEFT FOR US AT THE *
+      *  ADDRESS IN LINKAGE-AREA, DISPATCHING EACH ONE ON ITS OWN *
+      *  LK-SLOT-REC-TYPE.                                        *
+      *----------------------------------------------------------*
+       CC000-PROCESS-BATCH SECTION.
+           SET ADDRESS OF LK-BATCH-TABLE TO LINKAGE-AREA.
+           PERFORM CC100-PROCESS-ONE-SLOT THRU CC100-EXIT
+               VARYING LK-BATCH-IDX FROM 1 BY 1
+               UNTIL LK-BATCH-IDX > LINKAGE1-BATCH-COUNT.
+
+       CC000-EXIT.
+           EXIT.
+
+       CC100-PROCESS-ONE-SLOT SECTION.
+           EVALUATE TRUE
+               WHEN LK-SLOT-TYPE-REVERSAL (LK-BATCH-IDX)
+                   PERFORM CC110-PROCESS-REVERSAL THRU CC110-EXIT
+               WHEN LK-SLOT-TYPE-STANDARD (LK-BATCH-IDX)
+                   PERFORM CC120-PROCESS-STANDARD THRU CC120-EXIT
+               WHEN OTHER
+                   PERFORM CC130-UNKNOWN-SLOT-TYPE THRU CC130-EXIT
+           END-EVALUATE.
+           PERFORM CC150-LOG-SLOT-ENRICHMENT THRU CC150-EXIT.
+
+       CC100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  CC110 - A REVERSAL TRANSACTION.                          *
+      *----------------------------------------------------------*
+       CC110-PROCESS-REVERSAL SECTION.
+           DISPLAY 'COB2 PROCESSING REVERSAL: '
+               LK-SLOT-DATA (LK-BATCH-IDX).
+           IF LK-SLOT-DATA (LK-BATCH-IDX) = SPACES
+               SET WS-INVALID-DATA TO TRUE
+               SET LK-SLOT-STATUS-ERROR (LK-BATCH-IDX) TO TRUE
+               MOVE SPACES TO LK-SLOT-RESULT (LK-BATCH-IDX)
+           ELSE
+               SET LK-SLOT-STATUS-OK (LK-BATCH-IDX) TO TRUE
+               MOVE LK-SLOT-DATA (LK-BATCH-IDX)
+                   TO LK-SLOT-RESULT (LK-BATCH-IDX)
+           END-IF.
+
+       CC110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  CC120 - A STANDARD TRANSACTION.                          *
+      *----------------------------------------------------------*
+       CC120-PROCESS-STANDARD SECTION.
+           DISPLAY LK-SLOT-DATA (LK-BATCH-IDX).
+           IF LK-SLOT-DATA (LK-BATCH-IDX) = SPACES
+               SET WS-INVALID-DATA TO TRUE
+               SET LK-SLOT-STATUS-ERROR (LK-BATCH-IDX) TO TRUE
+               MOVE SPACES TO LK-SLOT-RESULT (LK-BATCH-IDX)
+           ELSE
+               SET LK-SLOT-STATUS-OK (LK-BATCH-IDX) TO TRUE
+               MOVE LK-SLOT-DATA (LK-BATCH-IDX)
+                   TO LK-SLOT-RESULT (LK-BATCH-IDX)
+           END-IF.
+
+       CC120-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  CC130 - AN UNRECOGNIZED SLOT RECORD-TYPE CODE. REJECT IT *
+      *  RATHER THAN GUESS AT ITS LAYOUT.                         *
+      *----------------------------------------------------------*
+       CC130-UNKNOWN-SLOT-TYPE SECTION.
+           DISPLAY 'COB2 - UNRECOGNIZED LK-SLOT-REC-TYPE: '
+               LK-SLOT-REC-TYPE (LK-BATCH-IDX).
+           SET WS-INVALID-DATA TO TRUE.
+           SET LK-SLOT-STATUS-ERROR (LK-BATCH-IDX) TO TRUE.
+           MOVE SPACES TO LK-SLOT-RESULT (LK-BATCH-IDX).
+
+       CC130-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  CC150 - LOG THIS SLOT'S OWN ENRICHMENT OUTCOME.          *
+      *----------------------------------------------------------*
+       CC150-LOG-SLOT-ENRICHMENT SECTION.
+           IF LINKAGE1-ENRICH-YES
+               EVALUATE TRUE
+                   WHEN LK-SLOT-ENRICH-OK (LK-BATCH-IDX)
+                       DISPLAY 'COB2 ENRICHMENT DATA: '
+                           LK-SLOT-ENRICH-DATA (LK-BATCH-IDX)
+                   WHEN LK-SLOT-ENRICH-TIMEOUT (LK-BATCH-IDX)
+                       DISPLAY 'COB2 ENRICHMENT TIMED OUT - '
+                           'USING FALLBACK VALUE: '
+                           LK-SLOT-ENRICH-DATA (LK-BATCH-IDX)
+                   WHEN OTHER
+                       DISPLAY 'COB2 ENRICHMENT NOT AVAILABLE'
+               END-EVALUATE
+           END-IF.
+
+       CC150-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  DD000 - A SINGLE, UNBATCHED TRANSACTION.                 *
+      *----------------------------------------------------------*
+       DD000-PROCESS-SINGLE SECTION.
+           IF LINKAGE1-DATA = SPACES
+               SET WS-INVALID-DATA TO TRUE
+           END-IF.
+           MOVE LINKAGE1-DATA TO LINKAGE2-DATA.
+
+       DD000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  EE000 - AN UNRECOGNIZED RECORD-TYPE CODE. REJECT IT      *
+      *  RATHER THAN GUESS AT ITS LAYOUT.                         *
+      *----------------------------------------------------------*
+       EE000-INVALID-TYPE SECTION.
+           DISPLAY 'COB2 - UNRECOGNIZED LINKAGE1-REC-TYPE: '
+               LINKAGE1-REC-TYPE.
+           MOVE SPACES TO LINKAGE2-DATA.
+           SET WS-INVALID-DATA TO TRUE.
+
+       EE000-EXIT.
+           EXIT.
